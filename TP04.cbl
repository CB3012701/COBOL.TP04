@@ -11,8 +11,96 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FICHA-FILE  ASSIGN TO "EMPREGADOS.DAT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WS-EMP-FILE-STATUS.
+
+           SELECT HIST-FICHA-FILE ASSIGN TO "HISTORICO.DAT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WS-HIST-FILE-STATUS.
+
+           SELECT TAXA-FICHA-FILE ASSIGN TO "TAXAS.DAT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WS-TAXA-FILE-STATUS.
+
+           SELECT DEP-FICHA-FILE  ASSIGN TO "DEPENDENTES.DAT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WS-DEP-FILE-STATUS.
+
+           SELECT HOLERITE-FILE   ASSIGN TO "HOLERITE.DAT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WS-HOLERITE-FILE-STATUS.
+
+           SELECT AUDIT-FICHA-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WS-AUDIT-FILE-STATUS.
+
+           SELECT ENCARGOS-FILE   ASSIGN TO "ENCARGOS.DAT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WS-ENCARGOS-FILE-STATUS.
+
       *--------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FICHA-FILE.
+       01  EMP-FICHA-REG.
+           05 EMP-NOME                  PIC X(20).
+           05 EMP-PRONTUARIO            PIC X(8).
+           05 EMP-HORA-TRABALHADA       PIC 9(3)V9(2).
+           05 EMP-QTD-HORAS             PIC 9(3).
+           05 EMP-PENSAO-DEPENTENDE     PIC 9(4)V9(2).
+           05 EMP-QTD-DEPENTENDES       PIC 9(2).
+
+       FD  HIST-FICHA-FILE.
+       01  HIST-REG.
+           05 HIST-COMPETENCIA          PIC 9(6).
+           05 HIST-PRONTUARIO           PIC X(8).
+           05 HIST-NOME                 PIC X(20).
+           05 HIST-SALARIO-BRUTO        PIC 9(5)V9(2).
+           05 HIST-DESCONTO-INSS        PIC 9(5)V9(2).
+           05 HIST-DESCONTO-IRRF        PIC 9(5)V9(2).
+           05 HIST-SALARIO-LIQUIDO      PIC 9(5)V9(2).
+
+       FD  TAXA-FICHA-FILE.
+       01  TAXA-REG.
+           05 TAXA-TIPO                 PIC X(4).
+           05 TAXA-ORDEM                PIC 9(1).
+           05 TAXA-LIMITE-INF           PIC 9(5)V9(2).
+           05 TAXA-LIMITE-SUP           PIC 9(5)V9(2).
+           05 TAXA-PERCENTUAL           PIC 9V9(3).
+           05 TAXA-VALOR-ADICIONAL      PIC 9(4)V9(2).
+
+       FD  DEP-FICHA-FILE.
+       01  DEP-REG.
+           05 DEP-PRONTUARIO            PIC X(8).
+           05 DEP-NOME                  PIC X(20).
+           05 DEP-CPF                   PIC X(11).
+           05 DEP-DATA-NASCIMENTO       PIC 9(8).
+           05 DEP-PARENTESCO            PIC X(15).
+
+       FD  HOLERITE-FILE.
+       01  HOLERITE-LINHA               PIC X(80).
+
+       FD  AUDIT-FICHA-FILE.
+       01  AUDIT-REG.
+           05 AUDIT-DATA                PIC 9(8).
+           05 AUDIT-HORA                PIC 9(8).
+           05 AUDIT-OPERADOR            PIC X(20).
+           05 AUDIT-PRONTUARIO          PIC X(8).
+           05 AUDIT-HORA-TRABALHADA     PIC 9(3)V9(2).
+           05 AUDIT-QTD-HORAS           PIC 9(3).
+           05 AUDIT-PENSAO-DEPENTENDE   PIC 9(4)V9(2).
+           05 AUDIT-QTD-DEPENTENDES     PIC 9(2).
+           05 AUDIT-SALARIO-BRUTO       PIC 9(5)V9(2).
+           05 AUDIT-DESCONTO-INSS       PIC 9(5)V9(2).
+           05 AUDIT-DESCONTO-IRRF       PIC 9(5)V9(2).
+           05 AUDIT-SALARIO-LIQUIDO     PIC 9(5)V9(2).
+
+       FD  ENCARGOS-FILE.
+       01  ENCARGOS-LINHA               PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-FICHA.
            05 WS-NOME.
@@ -23,18 +111,11 @@
                10 WS-QTD-DEPENTENDES    PIC 9(2)       VALUE ZEROS.
            05 WS-SALARIO.
                10 WS-SALARIO-BRUTO      PIC 9(5)V9(2)  VALUE ZEROS.
-                   88 FAIXA-INSS-7  VALUE 0       THRU  1320,00.
-                   88 FAIXA-INSS-9  VALUE 1320,01 THRU  2571,29.
-                   88 FAIXA-INSS-12 VALUE 2571,30 THRU  3856,94.
-                   88 FAIXA-INSS-14 VALUE 3856,95 THRU  7507,49.
                10 WS-SALARIO-LIQUIDO    PIC 9(5)V9(2)  VALUE ZEROS.
                10 WS-SALARIO-REFERENCIA PIC 9(5)V9(2)  VALUE ZEROS.
-                   88 FAIXA-IRRF-0  VALUE 0       THRU  2112,00.
-                   88 FAIXA-IRRF-7  VALUE 2112,01 THRU  2826,65.
-                   88 FAIXA-IRRF-15 VALUE 2826,66 THRU  3751,06.
-                   88 FAIXA-IRRF-22 VALUE 3751,07 THRU  4664,68.
                10 WS-DESCONTO-INSS      PIC 9(5)V9(2)  VALUE ZEROS.
                10 WS-DESCONTO-IRRF      PIC 9(5)V9(2)  VALUE ZEROS.
+               10 WS-VALOR-FGTS         PIC 9(5)V9(2)  VALUE ZEROS.
 
        1 WS-EXECUTAR                    PIC 9          VALUE ZERO.
            88 WS-EXECUTAR-VALOR-VALIDO                 VALUE 0 THRU 1.
@@ -46,8 +127,92 @@
        77 WS-DEDUCAO-IRRF           PIC 9(3)V9(2)   VALUE ZERO.
 
       *---- CONSTS --------------------------------------------------*
-       77 CONST-DEDUCAO-DEPENDENTE     PIC 9(3)V9(2)   VALUE 189,59.
        77 CONST-ENTER-PARA-SEGUIR      PIC 9           VALUE 1.
+
+      *---- TABELA DE TAXAS (INSS / IRRF / DEPENDENTE) ----------------*
+       77 WS-TAXA-FILE-STATUS          PIC X(2)        VALUE SPACES.
+       01 WS-TAXA-FIM-ARQUIVO          PIC X           VALUE "N".
+           88 TAXA-FIM-ARQUIVO                         VALUE "S".
+       77 CONST-QTD-FAIXAS-INSS        PIC 9           VALUE 4.
+       77 CONST-QTD-FAIXAS-IRRF        PIC 9           VALUE 5.
+       77 WS-IDX-INSS                  PIC 9           VALUE ZERO.
+       77 WS-IDX-IRRF                  PIC 9           VALUE ZERO.
+       77 WS-DEDUCAO-DEPENDENTE        PIC 9(3)V9(2)   VALUE 189,59.
+       01 WS-TABELA-TAXAS.
+           05 WS-TAB-INSS OCCURS 4 TIMES.
+               10 WS-INSS-LIM-INF      PIC 9(5)V9(2).
+               10 WS-INSS-LIM-SUP      PIC 9(5)V9(2).
+               10 WS-INSS-PERCENTUAL   PIC 9V9(3).
+               10 WS-INSS-ACUMULADO    PIC 9(4)V9(2).
+           05 WS-TAB-IRRF OCCURS 5 TIMES.
+               10 WS-IRRF-LIM-INF      PIC 9(5)V9(2).
+               10 WS-IRRF-LIM-SUP      PIC 9(5)V9(2).
+               10 WS-IRRF-PERCENTUAL   PIC 9V9(3).
+               10 WS-IRRF-DEDUCAO      PIC 9(4)V9(2).
+
+      *---- PROCESSAMENTO EM LOTE ------------------------------------*
+       77 WS-EMP-FILE-STATUS           PIC X(2)        VALUE SPACES.
+       01 WS-MODO-BATCH                PIC X           VALUE "N".
+           88 MODO-BATCH                               VALUE "S".
+       01 WS-EMP-FIM-ARQUIVO           PIC X           VALUE "N".
+           88 EMP-FIM-ARQUIVO                          VALUE "S".
+
+      *---- HISTORICO DE FOLHA ----------------------------------------*
+       77 WS-HIST-FILE-STATUS          PIC X(2)        VALUE SPACES.
+       01 WS-DATA-SISTEMA.
+           05 WS-COMPETENCIA           PIC 9(6).
+           05 WS-DATA-DIA              PIC 9(2).
+
+      *---- CADASTRO DE DEPENDENTES -----------------------------------*
+       77 WS-DEP-FILE-STATUS           PIC X(2)        VALUE SPACES.
+       77 WS-IDX-DEP                   PIC 9(2)        VALUE ZERO.
+       01 WS-DEP-REGISTRO.
+           05 WS-DEP-NOME              PIC X(20)       VALUE SPACES.
+           05 WS-DEP-CPF               PIC X(11)       VALUE SPACES.
+           05 WS-DEP-DATA-NASCIMENTO   PIC 9(8)        VALUE ZEROS.
+           05 WS-DEP-PARENTESCO        PIC X(15)       VALUE SPACES.
+       77 WS-QTD-DEP-ARQUIVO           PIC 9(2)        VALUE ZERO.
+       77 WS-QTD-DEP-NOVOS             PIC 9(2)        VALUE ZERO.
+       01 WS-DEP-FIM-ARQUIVO           PIC X           VALUE "N".
+           88 DEP-FIM-ARQUIVO                          VALUE "S".
+
+      *---- VALIDACAO DA ENTRADA DE DADOS -----------------------------*
+       01 WS-MSG-ERRO                  PIC X(40)       VALUE SPACES.
+       01 WS-MSG-AVISO                 PIC X(40)       VALUE SPACES.
+
+      *---- HOLERITE (IMPRESSAO) --------------------------------------*
+       77 WS-HOLERITE-FILE-STATUS      PIC X(2)        VALUE SPACES.
+       01 WS-HOLERITE-VALOR            PIC ZZ.ZZZ,ZZ.
+
+      *---- FGTS ---------------------------------------------------*
+       77 CONST-PERCENTUAL-FGTS        PIC 9V9(3)      VALUE 0,080.
+       77 WS-FGTS-TOTAL-MES            PIC 9(7)V9(2)   VALUE ZERO.
+
+      *---- HORAS EXTRAS ------------------------------------------*
+       77 CONST-LIMITE-MENSAL          PIC 9(3)        VALUE 220.
+       77 CONST-LIMITE-SEMANAL         PIC 9(3)        VALUE 044.
+       77 CONST-PERCENTUAL-EXTRA-50    PIC 9V9(3)      VALUE 1,500.
+       77 CONST-PERCENTUAL-EXTRA-100   PIC 9V9(3)      VALUE 2,000.
+       77 WS-QTD-HORAS-NORMAIS         PIC 9(3)        VALUE ZERO.
+       77 WS-QTD-HORAS-EXTRA-50        PIC 9(3)        VALUE ZERO.
+       77 WS-QTD-HORAS-EXTRA-100       PIC 9(3)        VALUE ZERO.
+
+      *---- TRILHA DE AUDITORIA -----------------------------------*
+       77 WS-AUDIT-FILE-STATUS         PIC X(2)        VALUE SPACES.
+       77 WS-AUDIT-OPERADOR            PIC X(20)       VALUE SPACES.
+       77 CONST-VAR-AMBIENTE-USUARIO   PIC X(4)        VALUE "USER".
+       01 WS-AUDIT-DATA-HORA.
+           05 WS-AUDIT-DATA            PIC 9(8)        VALUE ZEROS.
+           05 WS-AUDIT-HORA            PIC 9(8)        VALUE ZEROS.
+
+      *---- ENCARGOS PATRONAIS (RELATORIO FINANCEIRO) --------------*
+       77 WS-ENCARGOS-FILE-STATUS      PIC X(2)        VALUE SPACES.
+       77 CONST-PERCENTUAL-INSS-PATRONAL PIC 9V9(3)     VALUE 0,200.
+       77 CONST-PERCENTUAL-RAT-TERCEIROS PIC 9V9(3)     VALUE 0,058.
+       77 WS-SALARIO-BRUTO-TOTAL-MES   PIC 9(9)V9(2)   VALUE ZERO.
+       77 WS-INSS-PATRONAL-TOTAL       PIC 9(9)V9(2)   VALUE ZERO.
+       77 WS-RAT-TERCEIROS-TOTAL       PIC 9(9)V9(2)   VALUE ZERO.
+       01 WS-ENCARGOS-VALOR            PIC ZZZ.ZZZ.ZZZ,ZZ.
       *--------------------------------------------------------------*
        SCREEN SECTION.
       *---- CONSTS --------------------------------------------------*
@@ -179,6 +344,39 @@
 
                10 SC-QTD-DEPENTENDES LINE + 2  COLUMN  45    PIC Z9
                USING WS-QTD-DEPENTENDES.
+           05 SC-MENSAGEM-ENTRADA-DADOS.
+               10 SC-MSG-ERRO LINE 20 COLUMN 28 FOREGROUND-COLOR 4
+               USING WS-MSG-ERRO.
+               10 SC-MSG-AVISO LINE 21 COLUMN 28 FOREGROUND-COLOR 6
+               USING WS-MSG-AVISO.
+       01 SC-ENTRADA-DEPENDENTE.
+           05 SC-DISPLAYS-ENTRADA-DEPENDENTE.
+                  10   LINE 05   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "Cadastro de dependente".
+
+                  10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "Nome do dependente:".
+
+                  10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "CPF do dependente:".
+
+                  10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "Data nascimento (AAAAMMDD):".
+
+                  10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "Parentesco:".
+           05 SC-ACCEPTS-ENTRADA-DEPENDENTE.
+               10 SC-DEP-NOME        LINE 07   COLUMN  49
+               USING WS-DEP-NOME.
+
+               10 SC-DEP-CPF         LINE + 2  COLUMN  48
+               USING WS-DEP-CPF.
+
+               10 SC-DEP-NASCIMENTO  LINE + 2  COLUMN  57
+               USING WS-DEP-DATA-NASCIMENTO.
+
+               10 SC-DEP-PARENTESCO  LINE + 2  COLUMN  40
+               USING WS-DEP-PARENTESCO.
        01 SC-SAIDA-DADOS.
            05 SC-DISPLAYS-SAIDA-DADOS.
                   10   LINE 05   COLUMN 48     FOREGROUND-COLOR  8 VALUE
@@ -250,6 +448,181 @@
                USING WS-EXECUTAR.
       *--------------------------------------------------------------*
        PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       INICIO-PROCESSAMENTO.
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+           MOVE ZERO TO WS-FGTS-TOTAL-MES.
+           MOVE ZERO TO WS-SALARIO-BRUTO-TOTAL-MES.
+
+           PERFORM CARREGAR-TAXAS.
+
+           OPEN EXTEND HIST-FICHA-FILE.
+           IF WS-HIST-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT HIST-FICHA-FILE
+           END-IF.
+
+           OPEN EXTEND DEP-FICHA-FILE.
+           IF WS-DEP-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT DEP-FICHA-FILE
+           END-IF.
+
+           OPEN EXTEND HOLERITE-FILE.
+           IF WS-HOLERITE-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT HOLERITE-FILE
+           END-IF.
+
+           OPEN EXTEND AUDIT-FICHA-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT AUDIT-FICHA-FILE
+           END-IF.
+
+           CALL "C$GETENV" USING CONST-VAR-AMBIENTE-USUARIO
+                                  WS-AUDIT-OPERADOR.
+
+           OPEN EXTEND ENCARGOS-FILE.
+           IF WS-ENCARGOS-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT ENCARGOS-FILE
+           END-IF.
+
+           OPEN INPUT EMP-FICHA-FILE.
+
+           IF WS-EMP-FILE-STATUS = "00" THEN
+               MOVE "S" TO WS-MODO-BATCH
+               PERFORM PROCESSAR-LOTE
+               GO TO FIM-PROGRAMA
+           END-IF.
+
+           MOVE "N" TO WS-MODO-BATCH.
+           GO TO ENTRADA-DADOS.
+      *--------------------------------------------------------------*
+       PROCESSAR-LOTE.
+
+           PERFORM UNTIL EMP-FIM-ARQUIVO
+               READ EMP-FICHA-FILE
+                   AT END
+                       MOVE "S" TO WS-EMP-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM MOVER-REGISTRO-LOTE
+                       PERFORM VALIDAR-ENTRADA
+                       IF WS-MSG-ERRO NOT = SPACES THEN
+                           DISPLAY "PRONTUARIO: " WS-PRONTUARIO
+                               "  REGISTRO IGNORADO - " WS-MSG-ERRO
+                       ELSE
+                           PERFORM CALCULAR-SALARIO
+                           PERFORM SAIDA-DADOS-LOTE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMP-FICHA-FILE.
+      *--------------------------------------------------------------*
+       MOVER-REGISTRO-LOTE.
+
+           MOVE EMP-NOME               TO WS-PRIMEIRO-NOME.
+           MOVE EMP-PRONTUARIO         TO WS-PRONTUARIO.
+           MOVE EMP-HORA-TRABALHADA    TO WS-HORA-TRABALHADA.
+           MOVE EMP-QTD-HORAS          TO WS-QTD-HORAS.
+           MOVE EMP-PENSAO-DEPENTENDE  TO WS-PENSAO-DEPENTENDE.
+           MOVE EMP-QTD-DEPENTENDES    TO WS-QTD-DEPENTENDES.
+      *--------------------------------------------------------------*
+       SAIDA-DADOS-LOTE.
+
+           DISPLAY "PRONTUARIO: " WS-PRONTUARIO
+               "  NOME: "         WS-PRIMEIRO-NOME.
+           DISPLAY "  SALARIO BRUTO.....: " WS-SALARIO-BRUTO.
+           DISPLAY "  DESCONTO INSS.....: " WS-DESCONTO-INSS.
+           DISPLAY "  DESCONTO IRRF.....: " WS-DESCONTO-IRRF.
+           DISPLAY "  SALARIO LIQUIDO...: " WS-SALARIO-LIQUIDO.
+           DISPLAY "  FGTS (EMPREGADOR).: " WS-VALOR-FGTS.
+
+           IF WS-QTD-DEPENTENDES > ZERO AND WS-QTD-DEP-ARQUIVO = ZERO
+               DISPLAY "  AVISO: " WS-QTD-DEPENTENDES
+                   " DEPENDENTE(S) SEM REGISTRO EM DEPENDENTES.DAT -"
+                   " CADASTRO DEVE SER FEITO VIA ENTRADA INTERATIVA."
+           END-IF.
+
+           PERFORM GRAVAR-HISTORICO.
+           PERFORM IMPRIMIR-HOLERITE.
+      *--------------------------------------------------------------*
+       GRAVAR-HISTORICO.
+
+           MOVE WS-COMPETENCIA         TO HIST-COMPETENCIA.
+           MOVE WS-PRONTUARIO          TO HIST-PRONTUARIO.
+           MOVE WS-PRIMEIRO-NOME       TO HIST-NOME.
+           MOVE WS-SALARIO-BRUTO       TO HIST-SALARIO-BRUTO.
+           MOVE WS-DESCONTO-INSS       TO HIST-DESCONTO-INSS.
+           MOVE WS-DESCONTO-IRRF       TO HIST-DESCONTO-IRRF.
+           MOVE WS-SALARIO-LIQUIDO     TO HIST-SALARIO-LIQUIDO.
+
+           WRITE HIST-REG.
+      *--------------------------------------------------------------*
+       IMPRIMIR-HOLERITE.
+
+           MOVE SPACES TO HOLERITE-LINHA.
+           MOVE "EMPRESA MODELO LTDA - FOLHA DE PAGAMENTO"
+               TO HOLERITE-LINHA.
+           WRITE HOLERITE-LINHA.
+
+           MOVE ALL "-" TO HOLERITE-LINHA.
+           WRITE HOLERITE-LINHA.
+
+           MOVE SPACES TO HOLERITE-LINHA.
+           STRING "COMPETENCIA: " WS-COMPETENCIA
+               DELIMITED BY SIZE INTO HOLERITE-LINHA.
+           WRITE HOLERITE-LINHA.
+
+           MOVE SPACES TO HOLERITE-LINHA.
+           STRING "PRONTUARIO: " WS-PRONTUARIO
+               "   NOME: " WS-PRIMEIRO-NOME
+               DELIMITED BY SIZE INTO HOLERITE-LINHA.
+           WRITE HOLERITE-LINHA.
+
+           MOVE ALL "-" TO HOLERITE-LINHA.
+           WRITE HOLERITE-LINHA.
+
+           MOVE WS-SALARIO-BRUTO TO WS-HOLERITE-VALOR.
+           MOVE SPACES TO HOLERITE-LINHA.
+           STRING "SALARIO BRUTO.............: " WS-HOLERITE-VALOR
+               DELIMITED BY SIZE INTO HOLERITE-LINHA.
+           WRITE HOLERITE-LINHA.
+
+           MOVE WS-DESCONTO-INSS TO WS-HOLERITE-VALOR.
+           MOVE SPACES TO HOLERITE-LINHA.
+           STRING "(-) DESCONTO INSS.........: " WS-HOLERITE-VALOR
+               DELIMITED BY SIZE INTO HOLERITE-LINHA.
+           WRITE HOLERITE-LINHA.
+
+           MOVE WS-PENSAO-DEPENTENDE TO WS-HOLERITE-VALOR.
+           MOVE SPACES TO HOLERITE-LINHA.
+           STRING "(-) PENSAO DEPENDENTE.....: " WS-HOLERITE-VALOR
+               DELIMITED BY SIZE INTO HOLERITE-LINHA.
+           WRITE HOLERITE-LINHA.
+
+           MOVE WS-DESCONTO-IRRF TO WS-HOLERITE-VALOR.
+           MOVE SPACES TO HOLERITE-LINHA.
+           STRING "(-) DESCONTO IRRF.........: " WS-HOLERITE-VALOR
+               DELIMITED BY SIZE INTO HOLERITE-LINHA.
+           WRITE HOLERITE-LINHA.
+
+           MOVE ALL "-" TO HOLERITE-LINHA.
+           WRITE HOLERITE-LINHA.
+
+           MOVE WS-SALARIO-LIQUIDO TO WS-HOLERITE-VALOR.
+           MOVE SPACES TO HOLERITE-LINHA.
+           STRING "SALARIO LIQUIDO...........: " WS-HOLERITE-VALOR
+               DELIMITED BY SIZE INTO HOLERITE-LINHA.
+           WRITE HOLERITE-LINHA.
+
+           MOVE WS-VALOR-FGTS TO WS-HOLERITE-VALOR.
+           MOVE SPACES TO HOLERITE-LINHA.
+           STRING "FGTS (DEPOSITO DO EMPREGADOR)..: " WS-HOLERITE-VALOR
+               DELIMITED BY SIZE INTO HOLERITE-LINHA.
+           WRITE HOLERITE-LINHA.
+
+           MOVE SPACES TO HOLERITE-LINHA.
+           WRITE HOLERITE-LINHA.
       *--------------------------------------------------------------*
        ENTRADA-DADOS.
 
@@ -272,75 +645,77 @@
            ACCEPT SC-QTD-HORAS.
            ACCEPT SC-PENSAO-DEPENTENDE.
            ACCEPT SC-QTD-DEPENTENDES.
-      *--------------------------------------------------------------*
-       CALCULAR-SALARIO.
 
-      *    CALCULO SALARIO BRUTO
-           COMPUTE WS-SALARIO-BRUTO = WS-HORA-TRABALHADA * WS-QTD-HORAS.
+           PERFORM VALIDAR-ENTRADA.
 
-      *    CALCULO INSS
-
-           IF FAIXA-INSS-7 THEN
-               COMPUTE WS-DESCONTO-INSS = WS-SALARIO-BRUTO * 0,075
+           IF WS-MSG-ERRO NOT = SPACES THEN
+               GO TO ENTRADA-DADOS
            END-IF.
 
-           IF FAIXA-INSS-9 THEN
-               COMPUTE WS-DESCONTO-INSS =
-                  (WS-SALARIO-BRUTO - 1320,00) * 0,09 + 99
+           IF WS-QTD-DEPENTENDES > WS-QTD-DEP-ARQUIVO THEN
+               COMPUTE WS-QTD-DEP-NOVOS =
+                   WS-QTD-DEPENTENDES - WS-QTD-DEP-ARQUIVO
+               PERFORM CADASTRAR-DEPENDENTES
+                   WS-QTD-DEP-NOVOS TIMES
            END-IF.
+      *--------------------------------------------------------------*
+       CALCULAR-SALARIO.
 
-           IF FAIXA-INSS-12 THEN
-               COMPUTE WS-DESCONTO-INSS =
-                  (WS-SALARIO-BRUTO - 2571,29) * 0,12 + (99 + 112,61)
+           PERFORM CALCULAR-HORAS-EXTRAS.
 
-           END-IF.
+      *    CALCULO SALARIO BRUTO (HORAS NORMAIS + EXTRAS COM ADICIONAL)
+           COMPUTE WS-SALARIO-BRUTO =
+               (WS-HORA-TRABALHADA * WS-QTD-HORAS-NORMAIS)
+             + (WS-HORA-TRABALHADA * CONST-PERCENTUAL-EXTRA-50
+                   * WS-QTD-HORAS-EXTRA-50)
+             + (WS-HORA-TRABALHADA * CONST-PERCENTUAL-EXTRA-100
+                   * WS-QTD-HORAS-EXTRA-100).
 
-           IF FAIXA-INSS-14 THEN
-               COMPUTE WS-DESCONTO-INSS =
-                  (WS-SALARIO-BRUTO - 3856,94) * 0,14 +
-                  (99 + 112,61 + 154,27)
-           END-IF.
+      *    CALCULO INSS (faixas lidas da tabela de taxas, com teto)
 
-           IF WS-SALARIO-BRUTO > 7507,49 THEN
+           IF WS-SALARIO-BRUTO > WS-INSS-LIM-SUP(CONST-QTD-FAIXAS-INSS)
                COMPUTE WS-DESCONTO-INSS =
-                  (7507,49 - 3856,94) * 0,14 +
-                  (99 + 112,61 + 154,27)
+                  (WS-INSS-LIM-SUP(CONST-QTD-FAIXAS-INSS)
+                      - WS-INSS-LIM-INF(CONST-QTD-FAIXAS-INSS))
+                  * WS-INSS-PERCENTUAL(CONST-QTD-FAIXAS-INSS)
+                  + WS-INSS-ACUMULADO(CONST-QTD-FAIXAS-INSS)
+           ELSE
+               PERFORM VARYING WS-IDX-INSS FROM 1 BY 1
+                       UNTIL WS-IDX-INSS > CONST-QTD-FAIXAS-INSS
+                   IF WS-SALARIO-BRUTO
+                           >= WS-INSS-LIM-INF(WS-IDX-INSS)
+                      AND WS-SALARIO-BRUTO
+                           <= WS-INSS-LIM-SUP(WS-IDX-INSS)
+                       COMPUTE WS-DESCONTO-INSS =
+                          (WS-SALARIO-BRUTO
+                              - WS-INSS-LIM-INF(WS-IDX-INSS))
+                          * WS-INSS-PERCENTUAL(WS-IDX-INSS)
+                          + WS-INSS-ACUMULADO(WS-IDX-INSS)
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
            END-IF.
 
-
       *    CALCULO SALARIO DE REFERENCIA
            COMPUTE WS-SALARIO-REFERENCIA = WS-SALARIO-BRUTO
                    - WS-DESCONTO-INSS
                    - WS-PENSAO-DEPENTENDE
-                   - (WS-QTD-DEPENTENDES * CONST-DEDUCAO-DEPENDENTE).
+                   - (WS-QTD-DEPENTENDES * WS-DEDUCAO-DEPENDENTE).
 
 
-      *    CALCULO IRRF
+      *    CALCULO IRRF (faixas lidas da tabela de taxas)
 
-           IF FAIXA-IRRF-0   THEN
-               MOVE 0        TO WS-PORC-IRRF
-               MOVE 0        TO WS-DEDUCAO-IRRF
-           END-IF.
-
-           IF FAIXA-IRRF-7   THEN
-               MOVE 0,075    TO WS-PORC-IRRF
-               MOVE 158,40   TO WS-DEDUCAO-IRRF
-           END-IF.
-
-           IF FAIXA-IRRF-15  THEN
-               MOVE 0,15     TO WS-PORC-IRRF
-               MOVE 370,40   TO WS-DEDUCAO-IRRF
-           END-IF.
-
-           IF FAIXA-IRRF-22  THEN
-               MOVE 0,225    TO WS-PORC-IRRF
-               MOVE 651,73   TO WS-DEDUCAO-IRRF
-           END-IF.
-
-           IF WS-SALARIO-REFERENCIA >  4664,69 THEN
-               MOVE 0,275    TO WS-PORC-IRRF
-               MOVE 884,96   TO WS-DEDUCAO-IRRF
-           END-IF.
+           PERFORM VARYING WS-IDX-IRRF FROM 1 BY 1
+                   UNTIL WS-IDX-IRRF > CONST-QTD-FAIXAS-IRRF
+               IF WS-SALARIO-REFERENCIA
+                       >= WS-IRRF-LIM-INF(WS-IDX-IRRF)
+                  AND WS-SALARIO-REFERENCIA
+                       <= WS-IRRF-LIM-SUP(WS-IDX-IRRF)
+                   MOVE WS-IRRF-PERCENTUAL(WS-IDX-IRRF) TO WS-PORC-IRRF
+                   MOVE WS-IRRF-DEDUCAO(WS-IDX-IRRF) TO WS-DEDUCAO-IRRF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
 
            COMPUTE WS-DESCONTO-IRRF =
            WS-SALARIO-REFERENCIA * WS-PORC-IRRF - WS-DEDUCAO-IRRF.
@@ -348,6 +723,15 @@
       *    CALCULO SALARIO LIQUIDO
            COMPUTE WS-SALARIO-LIQUIDO
                   = WS-SALARIO-REFERENCIA - WS-DESCONTO-IRRF.
+
+      *    CALCULO FGTS (DEPOSITO EMPREGADOR, NAO DESCONTA DO LIQUIDO)
+           COMPUTE WS-VALOR-FGTS
+                  = WS-SALARIO-BRUTO * CONST-PERCENTUAL-FGTS.
+
+           ADD WS-VALOR-FGTS TO WS-FGTS-TOTAL-MES.
+           ADD WS-SALARIO-BRUTO TO WS-SALARIO-BRUTO-TOTAL-MES.
+
+           PERFORM GRAVAR-AUDITORIA.
       *--------------------------------------------------------------*
        SAIDA-DADOS.
            DISPLAY SC-LIMPA-TELA.
@@ -355,6 +739,9 @@
            DISPLAY SC-TABELA-SAIDA-DADOS.
            DISPLAY SC-SAIDA-DADOS.
 
+           PERFORM GRAVAR-HISTORICO.
+           PERFORM IMPRIMIR-HOLERITE.
+
            ACCEPT SC-SEGUIR.
 
       *--------------------------------------------------------------*
@@ -375,4 +762,280 @@
            IF WS-EXECUTAR-NOVAMENTE THEN
                GO TO ENTRADA-DADOS
            END-IF.
-       STOP RUN.
+      *--------------------------------------------------------------*
+       FIM-PROGRAMA.
+
+           PERFORM GERAR-RELATORIO-ENCARGOS.
+
+           CLOSE HIST-FICHA-FILE.
+           CLOSE DEP-FICHA-FILE.
+           CLOSE HOLERITE-FILE.
+           CLOSE AUDIT-FICHA-FILE.
+           CLOSE ENCARGOS-FILE.
+           STOP RUN.
+      *--------------------------------------------------------------*
+       GERAR-RELATORIO-ENCARGOS.
+
+           COMPUTE WS-INSS-PATRONAL-TOTAL =
+               WS-SALARIO-BRUTO-TOTAL-MES
+                   * CONST-PERCENTUAL-INSS-PATRONAL.
+
+           COMPUTE WS-RAT-TERCEIROS-TOTAL =
+               WS-SALARIO-BRUTO-TOTAL-MES
+                   * CONST-PERCENTUAL-RAT-TERCEIROS.
+
+           MOVE SPACES TO ENCARGOS-LINHA.
+           MOVE "RESUMO DE ENCARGOS PATRONAIS - FOLHA DE PAGAMENTO"
+               TO ENCARGOS-LINHA.
+           WRITE ENCARGOS-LINHA.
+
+           MOVE SPACES TO ENCARGOS-LINHA.
+           STRING "COMPETENCIA: " WS-COMPETENCIA
+               DELIMITED BY SIZE INTO ENCARGOS-LINHA.
+           WRITE ENCARGOS-LINHA.
+
+           MOVE ALL "-" TO ENCARGOS-LINHA.
+           WRITE ENCARGOS-LINHA.
+
+           MOVE WS-SALARIO-BRUTO-TOTAL-MES TO WS-ENCARGOS-VALOR.
+           MOVE SPACES TO ENCARGOS-LINHA.
+           STRING "TOTAL SALARIOS BRUTOS........: " WS-ENCARGOS-VALOR
+               DELIMITED BY SIZE INTO ENCARGOS-LINHA.
+           WRITE ENCARGOS-LINHA.
+
+           MOVE WS-INSS-PATRONAL-TOTAL TO WS-ENCARGOS-VALOR.
+           MOVE SPACES TO ENCARGOS-LINHA.
+           STRING "INSS PATRONAL (20%)..........: " WS-ENCARGOS-VALOR
+               DELIMITED BY SIZE INTO ENCARGOS-LINHA.
+           WRITE ENCARGOS-LINHA.
+
+           MOVE WS-RAT-TERCEIROS-TOTAL TO WS-ENCARGOS-VALOR.
+           MOVE SPACES TO ENCARGOS-LINHA.
+           STRING "RAT / OUTRAS ENTIDADES (5,8%).: " WS-ENCARGOS-VALOR
+               DELIMITED BY SIZE INTO ENCARGOS-LINHA.
+           WRITE ENCARGOS-LINHA.
+
+           MOVE WS-FGTS-TOTAL-MES TO WS-ENCARGOS-VALOR.
+           MOVE SPACES TO ENCARGOS-LINHA.
+           STRING "FGTS (8%).....................: " WS-ENCARGOS-VALOR
+               DELIMITED BY SIZE INTO ENCARGOS-LINHA.
+           WRITE ENCARGOS-LINHA.
+
+           MOVE SPACES TO ENCARGOS-LINHA.
+           WRITE ENCARGOS-LINHA.
+      *--------------------------------------------------------------*
+       VALIDAR-ENTRADA.
+
+           MOVE SPACES TO WS-MSG-ERRO.
+           MOVE SPACES TO WS-MSG-AVISO.
+           PERFORM CONTAR-DEPENDENTES-ARQUIVO.
+
+           EVALUATE TRUE
+               WHEN WS-PRONTUARIO = SPACES
+                   MOVE "ERRO: PRONTUARIO NAO PODE SER VAZIO."
+                       TO WS-MSG-ERRO
+               WHEN WS-HORA-TRABALHADA = ZERO
+                   MOVE "ERRO: VALOR HORA NAO PODE SER ZERO."
+                       TO WS-MSG-ERRO
+               WHEN WS-QTD-HORAS = ZERO
+                   MOVE "ERRO: QTDE HORAS NAO PODE SER ZERO."
+                       TO WS-MSG-ERRO
+               WHEN WS-QTD-HORAS > 300
+                   MOVE "ERRO: QTDE HORAS INFORMADA E INVALIDA."
+                       TO WS-MSG-ERRO
+           END-EVALUATE.
+
+           IF WS-QTD-DEPENTENDES < WS-QTD-DEP-ARQUIVO THEN
+               MOVE "AVISO: DEPENDENTES ABAIXO DO CADASTRO."
+                   TO WS-MSG-AVISO
+           END-IF.
+      *--------------------------------------------------------------*
+       CONTAR-DEPENDENTES-ARQUIVO.
+
+           MOVE ZERO TO WS-QTD-DEP-ARQUIVO.
+           MOVE "N"  TO WS-DEP-FIM-ARQUIVO.
+
+           CLOSE DEP-FICHA-FILE.
+           OPEN INPUT DEP-FICHA-FILE.
+
+           IF WS-DEP-FILE-STATUS = "00" THEN
+               PERFORM UNTIL DEP-FIM-ARQUIVO
+                   READ DEP-FICHA-FILE
+                       AT END
+                           MOVE "S" TO WS-DEP-FIM-ARQUIVO
+                       NOT AT END
+                           IF DEP-PRONTUARIO = WS-PRONTUARIO THEN
+                               ADD 1 TO WS-QTD-DEP-ARQUIVO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEP-FICHA-FILE
+           END-IF.
+
+           OPEN EXTEND DEP-FICHA-FILE.
+           IF WS-DEP-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT DEP-FICHA-FILE
+           END-IF.
+      *--------------------------------------------------------------*
+       CADASTRAR-DEPENDENTES.
+
+           MOVE SPACES TO WS-DEP-NOME.
+           MOVE SPACES TO WS-DEP-CPF.
+           MOVE ZEROS  TO WS-DEP-DATA-NASCIMENTO.
+           MOVE SPACES TO WS-DEP-PARENTESCO.
+
+           DISPLAY SC-LIMPA-TELA.
+
+           DISPLAY SC-TABELA-ENTRADA-DADOS.
+           DISPLAY SC-ENTRADA-DEPENDENTE.
+
+           ACCEPT SC-DEP-NOME.
+           ACCEPT SC-DEP-CPF.
+           ACCEPT SC-DEP-NASCIMENTO.
+           ACCEPT SC-DEP-PARENTESCO.
+
+           MOVE WS-PRONTUARIO          TO DEP-PRONTUARIO.
+           MOVE WS-DEP-NOME            TO DEP-NOME.
+           MOVE WS-DEP-CPF             TO DEP-CPF.
+           MOVE WS-DEP-DATA-NASCIMENTO TO DEP-DATA-NASCIMENTO.
+           MOVE WS-DEP-PARENTESCO      TO DEP-PARENTESCO.
+
+           WRITE DEP-REG.
+      *--------------------------------------------------------------*
+       CARREGAR-TAXAS.
+
+           PERFORM CARREGAR-TAXAS-PADRAO.
+
+           OPEN INPUT TAXA-FICHA-FILE.
+           IF WS-TAXA-FILE-STATUS = "00" THEN
+               MOVE "N" TO WS-TAXA-FIM-ARQUIVO
+               PERFORM UNTIL TAXA-FIM-ARQUIVO
+                   READ TAXA-FICHA-FILE
+                       AT END
+                           MOVE "S" TO WS-TAXA-FIM-ARQUIVO
+                       NOT AT END
+                           PERFORM APLICAR-REGISTRO-TAXA
+                   END-READ
+               END-PERFORM
+               CLOSE TAXA-FICHA-FILE
+           END-IF.
+      *--------------------------------------------------------------*
+       APLICAR-REGISTRO-TAXA.
+
+           EVALUATE TAXA-TIPO
+               WHEN "INSS"
+                   MOVE TAXA-LIMITE-INF TO
+                        WS-INSS-LIM-INF(TAXA-ORDEM)
+                   MOVE TAXA-LIMITE-SUP TO
+                        WS-INSS-LIM-SUP(TAXA-ORDEM)
+                   MOVE TAXA-PERCENTUAL TO
+                        WS-INSS-PERCENTUAL(TAXA-ORDEM)
+                   MOVE TAXA-VALOR-ADICIONAL TO
+                        WS-INSS-ACUMULADO(TAXA-ORDEM)
+               WHEN "IRRF"
+                   MOVE TAXA-LIMITE-INF TO
+                        WS-IRRF-LIM-INF(TAXA-ORDEM)
+                   MOVE TAXA-LIMITE-SUP TO
+                        WS-IRRF-LIM-SUP(TAXA-ORDEM)
+                   MOVE TAXA-PERCENTUAL TO
+                        WS-IRRF-PERCENTUAL(TAXA-ORDEM)
+                   MOVE TAXA-VALOR-ADICIONAL TO
+                        WS-IRRF-DEDUCAO(TAXA-ORDEM)
+               WHEN "DEPN"
+                   MOVE TAXA-VALOR-ADICIONAL TO WS-DEDUCAO-DEPENDENTE
+           END-EVALUATE.
+      *--------------------------------------------------------------*
+       CARREGAR-TAXAS-PADRAO.
+
+           MOVE      0,00 TO WS-INSS-LIM-INF(1).
+           MOVE   1320,00 TO WS-INSS-LIM-SUP(1).
+           MOVE     0,075 TO WS-INSS-PERCENTUAL(1).
+           MOVE      0,00 TO WS-INSS-ACUMULADO(1).
+
+           MOVE   1320,01 TO WS-INSS-LIM-INF(2).
+           MOVE   2571,29 TO WS-INSS-LIM-SUP(2).
+           MOVE     0,090 TO WS-INSS-PERCENTUAL(2).
+           MOVE     99,00 TO WS-INSS-ACUMULADO(2).
+
+           MOVE   2571,30 TO WS-INSS-LIM-INF(3).
+           MOVE   3856,94 TO WS-INSS-LIM-SUP(3).
+           MOVE     0,120 TO WS-INSS-PERCENTUAL(3).
+           MOVE    211,61 TO WS-INSS-ACUMULADO(3).
+
+           MOVE   3856,95 TO WS-INSS-LIM-INF(4).
+           MOVE   7507,49 TO WS-INSS-LIM-SUP(4).
+           MOVE     0,140 TO WS-INSS-PERCENTUAL(4).
+           MOVE    365,88 TO WS-INSS-ACUMULADO(4).
+
+           MOVE      0,00 TO WS-IRRF-LIM-INF(1).
+           MOVE   2112,00 TO WS-IRRF-LIM-SUP(1).
+           MOVE     0,000 TO WS-IRRF-PERCENTUAL(1).
+           MOVE      0,00 TO WS-IRRF-DEDUCAO(1).
+
+           MOVE   2112,01 TO WS-IRRF-LIM-INF(2).
+           MOVE   2826,65 TO WS-IRRF-LIM-SUP(2).
+           MOVE     0,075 TO WS-IRRF-PERCENTUAL(2).
+           MOVE    158,40 TO WS-IRRF-DEDUCAO(2).
+
+           MOVE   2826,66 TO WS-IRRF-LIM-INF(3).
+           MOVE   3751,06 TO WS-IRRF-LIM-SUP(3).
+           MOVE     0,150 TO WS-IRRF-PERCENTUAL(3).
+           MOVE    370,40 TO WS-IRRF-DEDUCAO(3).
+
+           MOVE   3751,07 TO WS-IRRF-LIM-INF(4).
+           MOVE   4664,68 TO WS-IRRF-LIM-SUP(4).
+           MOVE     0,225 TO WS-IRRF-PERCENTUAL(4).
+           MOVE    651,73 TO WS-IRRF-DEDUCAO(4).
+
+           MOVE   4664,69 TO WS-IRRF-LIM-INF(5).
+           MOVE  99999,99 TO WS-IRRF-LIM-SUP(5).
+           MOVE     0,275 TO WS-IRRF-PERCENTUAL(5).
+           MOVE    884,96 TO WS-IRRF-DEDUCAO(5).
+
+           MOVE    189,59 TO WS-DEDUCAO-DEPENDENTE.
+      *--------------------------------------------------------------*
+       CALCULAR-HORAS-EXTRAS.
+
+      *    QTD-HORAS E O TOTAL DE HORAS TRABALHADAS NO MES. AS PRIMEIRAS
+      *    220H SAO NORMAIS, AS 44H SEGUINTES (EQUIVALENTE A UMA SEMANA
+      *    EXTRA) LEVAM O ADICIONAL DE 50% E O RESTANTE LEVA 100%.
+
+           MOVE ZERO TO WS-QTD-HORAS-NORMAIS.
+           MOVE ZERO TO WS-QTD-HORAS-EXTRA-50.
+           MOVE ZERO TO WS-QTD-HORAS-EXTRA-100.
+
+           IF WS-QTD-HORAS <= CONST-LIMITE-MENSAL
+               MOVE WS-QTD-HORAS TO WS-QTD-HORAS-NORMAIS
+           ELSE
+               MOVE CONST-LIMITE-MENSAL TO WS-QTD-HORAS-NORMAIS
+               IF WS-QTD-HORAS <= CONST-LIMITE-MENSAL
+                                       + CONST-LIMITE-SEMANAL
+                   COMPUTE WS-QTD-HORAS-EXTRA-50 =
+                       WS-QTD-HORAS - CONST-LIMITE-MENSAL
+               ELSE
+                   MOVE CONST-LIMITE-SEMANAL TO WS-QTD-HORAS-EXTRA-50
+                   COMPUTE WS-QTD-HORAS-EXTRA-100 =
+                       WS-QTD-HORAS - CONST-LIMITE-MENSAL
+                                     - CONST-LIMITE-SEMANAL
+               END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       GRAVAR-AUDITORIA.
+
+           ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA FROM TIME.
+
+           MOVE WS-AUDIT-DATA          TO AUDIT-DATA.
+           MOVE WS-AUDIT-HORA          TO AUDIT-HORA.
+           MOVE WS-AUDIT-OPERADOR      TO AUDIT-OPERADOR.
+           MOVE WS-PRONTUARIO          TO AUDIT-PRONTUARIO.
+           MOVE WS-HORA-TRABALHADA     TO AUDIT-HORA-TRABALHADA.
+           MOVE WS-QTD-HORAS           TO AUDIT-QTD-HORAS.
+           MOVE WS-PENSAO-DEPENTENDE   TO AUDIT-PENSAO-DEPENTENDE.
+           MOVE WS-QTD-DEPENTENDES     TO AUDIT-QTD-DEPENTENDES.
+           MOVE WS-SALARIO-BRUTO       TO AUDIT-SALARIO-BRUTO.
+           MOVE WS-DESCONTO-INSS       TO AUDIT-DESCONTO-INSS.
+           MOVE WS-DESCONTO-IRRF       TO AUDIT-DESCONTO-IRRF.
+           MOVE WS-SALARIO-LIQUIDO     TO AUDIT-SALARIO-LIQUIDO.
+
+           WRITE AUDIT-REG.
