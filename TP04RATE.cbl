@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TP04RATE.
+       AUTHOR.        EQUIPE TP04.
+       INSTALLATION.  HOME.
+       DATE-WRITTEN.  05/01/2024.
+       DATE-COMPILED. 05/01/2024.
+
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAXA-FICHA-FILE ASSIGN TO "TAXAS.DAT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WS-TAXA-FILE-STATUS.
+
+      *--------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAXA-FICHA-FILE.
+       01  TAXA-REG.
+           05 TAXA-TIPO                 PIC X(4).
+           05 TAXA-ORDEM                PIC 9(1).
+           05 TAXA-LIMITE-INF           PIC 9(5)V9(2).
+           05 TAXA-LIMITE-SUP           PIC 9(5)V9(2).
+           05 TAXA-PERCENTUAL           PIC 9V9(3).
+           05 TAXA-VALOR-ADICIONAL      PIC 9(4)V9(2).
+
+       WORKING-STORAGE SECTION.
+       77 WS-TAXA-FILE-STATUS           PIC X(2)        VALUE SPACES.
+       77 WS-OPCAO                      PIC 9           VALUE ZERO.
+           88 OPCAO-LISTAR                              VALUE 1.
+           88 OPCAO-ATUALIZAR                           VALUE 2.
+           88 OPCAO-GRAVAR-SAIR                         VALUE 0.
+           88 OPCAO-VALIDA                  VALUE 0, 1, 2.
+
+       77 WS-QTD-REGISTROS               PIC 9(2)       VALUE ZERO.
+       77 WS-IDX                         PIC 9(2)       VALUE ZERO.
+       77 WS-IDX-LOCALIZADO              PIC 9(2)       VALUE ZERO.
+       77 WS-TIPO-BUSCA                  PIC X(4)       VALUE SPACES.
+       77 WS-ORDEM-BUSCA                 PIC 9(1)       VALUE ZERO.
+
+       01 WS-TABELA-REGISTROS.
+           05 WS-REGISTRO OCCURS 20 TIMES.
+               10 WS-REG-TIPO            PIC X(4).
+               10 WS-REG-ORDEM           PIC 9(1).
+               10 WS-REG-LIMITE-INF      PIC 9(5)V9(2).
+               10 WS-REG-LIMITE-SUP      PIC 9(5)V9(2).
+               10 WS-REG-PERCENTUAL      PIC 9V9(3).
+               10 WS-REG-VALOR-ADICIONAL PIC 9(4)V9(2).
+      *--------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       INICIO-MANUTENCAO.
+
+           PERFORM CARREGAR-ARQUIVO.
+
+           PERFORM UNTIL OPCAO-GRAVAR-SAIR
+               PERFORM EXIBIR-MENU
+               ACCEPT WS-OPCAO
+               IF NOT OPCAO-VALIDA
+                   DISPLAY "OPCAO INVALIDA."
+                   MOVE 9 TO WS-OPCAO
+               END-IF
+               IF OPCAO-LISTAR
+                   PERFORM LISTAR-TAXAS
+               END-IF
+               IF OPCAO-ATUALIZAR
+                   PERFORM ATUALIZAR-TAXA
+               END-IF
+           END-PERFORM.
+
+           PERFORM GRAVAR-ARQUIVO.
+
+           STOP RUN.
+      *--------------------------------------------------------------*
+       EXIBIR-MENU.
+
+           DISPLAY " ".
+           DISPLAY "---- MANUTENCAO DA TABELA DE TAXAS (TP04) ------".
+           DISPLAY "1 - Listar taxas cadastradas".
+           DISPLAY "2 - Atualizar uma faixa".
+           DISPLAY "0 - Gravar alteracoes e sair".
+           DISPLAY "Opcao: " WITH NO ADVANCING.
+      *--------------------------------------------------------------*
+       LISTAR-TAXAS.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTD-REGISTROS
+               DISPLAY WS-IDX " - " WS-REG-TIPO(WS-IDX)
+                   " FAIXA " WS-REG-ORDEM(WS-IDX)
+                   " DE " WS-REG-LIMITE-INF(WS-IDX)
+                   " ATE " WS-REG-LIMITE-SUP(WS-IDX)
+                   " PERC " WS-REG-PERCENTUAL(WS-IDX)
+                   " ADIC " WS-REG-VALOR-ADICIONAL(WS-IDX)
+           END-PERFORM.
+      *--------------------------------------------------------------*
+       ATUALIZAR-TAXA.
+
+           DISPLAY "Tipo (INSS/IRRF/DEPN): " WITH NO ADVANCING.
+           ACCEPT WS-TIPO-BUSCA.
+           DISPLAY "Ordem da faixa (1 para DEPN): " WITH NO ADVANCING.
+           ACCEPT WS-ORDEM-BUSCA.
+
+           MOVE ZERO TO WS-IDX-LOCALIZADO.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTD-REGISTROS
+               IF WS-REG-TIPO(WS-IDX) = WS-TIPO-BUSCA AND
+                  WS-REG-ORDEM(WS-IDX) = WS-ORDEM-BUSCA
+                   MOVE WS-IDX TO WS-IDX-LOCALIZADO
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF WS-IDX-LOCALIZADO = ZERO
+               DISPLAY "FAIXA NAO ENCONTRADA"
+           ELSE
+               DISPLAY "Novo limite inferior: " WITH NO ADVANCING
+               ACCEPT WS-REG-LIMITE-INF(WS-IDX-LOCALIZADO)
+               DISPLAY "Novo limite superior: " WITH NO ADVANCING
+               ACCEPT WS-REG-LIMITE-SUP(WS-IDX-LOCALIZADO)
+               DISPLAY "Novo percentual (ex: 0,075):" WITH NO ADVANCING
+               ACCEPT WS-REG-PERCENTUAL(WS-IDX-LOCALIZADO)
+               DISPLAY "Novo valor acumulado:" WITH NO ADVANCING
+               ACCEPT WS-REG-VALOR-ADICIONAL(WS-IDX-LOCALIZADO)
+               DISPLAY "FAIXA ATUALIZADA"
+           END-IF.
+      *--------------------------------------------------------------*
+       CARREGAR-ARQUIVO.
+
+           MOVE ZERO TO WS-QTD-REGISTROS.
+
+           OPEN INPUT TAXA-FICHA-FILE.
+           IF WS-TAXA-FILE-STATUS = "00"
+               PERFORM UNTIL WS-TAXA-FILE-STATUS NOT = "00"
+                   READ TAXA-FICHA-FILE
+                       AT END
+                           MOVE "10" TO WS-TAXA-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-QTD-REGISTROS
+                           MOVE TAXA-TIPO
+                               TO WS-REG-TIPO(WS-QTD-REGISTROS)
+                           MOVE TAXA-ORDEM
+                               TO WS-REG-ORDEM(WS-QTD-REGISTROS)
+                           MOVE TAXA-LIMITE-INF
+                               TO WS-REG-LIMITE-INF(WS-QTD-REGISTROS)
+                           MOVE TAXA-LIMITE-SUP
+                               TO WS-REG-LIMITE-SUP(WS-QTD-REGISTROS)
+                           MOVE TAXA-PERCENTUAL
+                               TO WS-REG-PERCENTUAL(WS-QTD-REGISTROS)
+                           MOVE TAXA-VALOR-ADICIONAL TO
+                               WS-REG-VALOR-ADICIONAL(WS-QTD-REGISTROS)
+               END-PERFORM
+               CLOSE TAXA-FICHA-FILE
+           ELSE
+               PERFORM MONTAR-TABELA-PADRAO
+           END-IF.
+      *--------------------------------------------------------------*
+       MONTAR-TABELA-PADRAO.
+
+           MOVE "INSS" TO WS-REG-TIPO(1).
+           MOVE 1      TO WS-REG-ORDEM(1).
+           MOVE      0,00 TO WS-REG-LIMITE-INF(1).
+           MOVE   1320,00 TO WS-REG-LIMITE-SUP(1).
+           MOVE     0,075 TO WS-REG-PERCENTUAL(1).
+           MOVE      0,00 TO WS-REG-VALOR-ADICIONAL(1).
+
+           MOVE "INSS" TO WS-REG-TIPO(2).
+           MOVE 2      TO WS-REG-ORDEM(2).
+           MOVE   1320,01 TO WS-REG-LIMITE-INF(2).
+           MOVE   2571,29 TO WS-REG-LIMITE-SUP(2).
+           MOVE     0,090 TO WS-REG-PERCENTUAL(2).
+           MOVE     99,00 TO WS-REG-VALOR-ADICIONAL(2).
+
+           MOVE "INSS" TO WS-REG-TIPO(3).
+           MOVE 3      TO WS-REG-ORDEM(3).
+           MOVE   2571,30 TO WS-REG-LIMITE-INF(3).
+           MOVE   3856,94 TO WS-REG-LIMITE-SUP(3).
+           MOVE     0,120 TO WS-REG-PERCENTUAL(3).
+           MOVE    211,61 TO WS-REG-VALOR-ADICIONAL(3).
+
+           MOVE "INSS" TO WS-REG-TIPO(4).
+           MOVE 4      TO WS-REG-ORDEM(4).
+           MOVE   3856,95 TO WS-REG-LIMITE-INF(4).
+           MOVE   7507,49 TO WS-REG-LIMITE-SUP(4).
+           MOVE     0,140 TO WS-REG-PERCENTUAL(4).
+           MOVE    365,88 TO WS-REG-VALOR-ADICIONAL(4).
+
+           MOVE "IRRF" TO WS-REG-TIPO(5).
+           MOVE 1      TO WS-REG-ORDEM(5).
+           MOVE      0,00 TO WS-REG-LIMITE-INF(5).
+           MOVE   2112,00 TO WS-REG-LIMITE-SUP(5).
+           MOVE     0,000 TO WS-REG-PERCENTUAL(5).
+           MOVE      0,00 TO WS-REG-VALOR-ADICIONAL(5).
+
+           MOVE "IRRF" TO WS-REG-TIPO(6).
+           MOVE 2      TO WS-REG-ORDEM(6).
+           MOVE   2112,01 TO WS-REG-LIMITE-INF(6).
+           MOVE   2826,65 TO WS-REG-LIMITE-SUP(6).
+           MOVE     0,075 TO WS-REG-PERCENTUAL(6).
+           MOVE    158,40 TO WS-REG-VALOR-ADICIONAL(6).
+
+           MOVE "IRRF" TO WS-REG-TIPO(7).
+           MOVE 3      TO WS-REG-ORDEM(7).
+           MOVE   2826,66 TO WS-REG-LIMITE-INF(7).
+           MOVE   3751,06 TO WS-REG-LIMITE-SUP(7).
+           MOVE     0,150 TO WS-REG-PERCENTUAL(7).
+           MOVE    370,40 TO WS-REG-VALOR-ADICIONAL(7).
+
+           MOVE "IRRF" TO WS-REG-TIPO(8).
+           MOVE 4      TO WS-REG-ORDEM(8).
+           MOVE   3751,07 TO WS-REG-LIMITE-INF(8).
+           MOVE   4664,68 TO WS-REG-LIMITE-SUP(8).
+           MOVE     0,225 TO WS-REG-PERCENTUAL(8).
+           MOVE    651,73 TO WS-REG-VALOR-ADICIONAL(8).
+
+           MOVE "IRRF" TO WS-REG-TIPO(9).
+           MOVE 5      TO WS-REG-ORDEM(9).
+           MOVE   4664,69 TO WS-REG-LIMITE-INF(9).
+           MOVE  99999,99 TO WS-REG-LIMITE-SUP(9).
+           MOVE     0,275 TO WS-REG-PERCENTUAL(9).
+           MOVE    884,96 TO WS-REG-VALOR-ADICIONAL(9).
+
+           MOVE "DEPN" TO WS-REG-TIPO(10).
+           MOVE 1      TO WS-REG-ORDEM(10).
+           MOVE      0,00 TO WS-REG-LIMITE-INF(10).
+           MOVE      0,00 TO WS-REG-LIMITE-SUP(10).
+           MOVE     0,000 TO WS-REG-PERCENTUAL(10).
+           MOVE    189,59 TO WS-REG-VALOR-ADICIONAL(10).
+
+           MOVE 10 TO WS-QTD-REGISTROS.
+      *--------------------------------------------------------------*
+       GRAVAR-ARQUIVO.
+
+           OPEN OUTPUT TAXA-FICHA-FILE.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTD-REGISTROS
+               MOVE WS-REG-TIPO(WS-IDX)            TO TAXA-TIPO
+               MOVE WS-REG-ORDEM(WS-IDX)           TO TAXA-ORDEM
+               MOVE WS-REG-LIMITE-INF(WS-IDX)      TO TAXA-LIMITE-INF
+               MOVE WS-REG-LIMITE-SUP(WS-IDX)      TO TAXA-LIMITE-SUP
+               MOVE WS-REG-PERCENTUAL(WS-IDX)      TO TAXA-PERCENTUAL
+               MOVE WS-REG-VALOR-ADICIONAL(WS-IDX)
+                   TO TAXA-VALOR-ADICIONAL
+               WRITE TAXA-REG
+           END-PERFORM.
+
+           CLOSE TAXA-FICHA-FILE.
+
+           DISPLAY "TABELA DE TAXAS GRAVADA EM TAXAS.DAT.".
